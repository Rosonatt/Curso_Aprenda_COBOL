@@ -0,0 +1,25 @@
+      * Shared node layout for the AVL tree programs.  TEMP-NODE,
+      * TEMP-NODE2 and NEW-NODE are BASED views laid over whatever
+      * heap node a POINTER variable currently addresses; every
+      * program that walks the tree COPYs this so the fields line
+      * up the same way everywhere.
+       01  TEMP-NODE            BASED.
+           05  WS-DATA           PIC 9(04).
+           05  WS-LEFT           USAGE POINTER.
+           05  WS-RIGHT          USAGE POINTER.
+           05  WS-HEIGHT         PIC 9(02).
+           05  WS-COUNT          PIC 9(04).
+
+       01  TEMP-NODE2           BASED.
+           05  WS-DATA           PIC 9(04).
+           05  WS-LEFT           USAGE POINTER.
+           05  WS-RIGHT          USAGE POINTER.
+           05  WS-HEIGHT         PIC 9(02).
+           05  WS-COUNT          PIC 9(04).
+
+       01  NEW-NODE             BASED.
+           05  WS-DATA           PIC 9(04).
+           05  WS-LEFT           USAGE POINTER.
+           05  WS-RIGHT          USAGE POINTER.
+           05  WS-HEIGHT         PIC 9(02).
+           05  WS-COUNT          PIC 9(04).
