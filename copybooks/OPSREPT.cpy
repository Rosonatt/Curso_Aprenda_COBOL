@@ -0,0 +1,12 @@
+      * Shared record layout for the consolidated end-of-day
+      * operations report (OPSREPT).  Every structure program
+      * (pilha, fila, deque, AVL tree) COPYs this and appends one
+      * record summarizing its own run; LOTE-CONTROLE owns clearing
+      * the file at the start of the nightly batch.
+       01  OPS-REPT-REC.
+           05  OPS-DATA             PIC X(26).
+           05  OPS-ESTRUTURA        PIC X(20).
+           05  OPS-PROCESSADOS      PIC 9(04).
+           05  OPS-REJEITADOS       PIC 9(04).
+           05  OPS-RESTANTES        PIC 9(04).
+           05  OPS-OBSERVACAO       PIC X(30).
