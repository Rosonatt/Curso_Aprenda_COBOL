@@ -1,53 +1,220 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEQUE-EXEMPLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEQUE-ERR-FILE ASSIGN TO "DEQUEERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DEQUE-ERR-STATUS.
+           SELECT OPS-REPT-FILE ASSIGN TO "OPSREPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPS-REPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEQUE-ERR-FILE.
+       01  DEQUE-ERR-REC.
+           05  ERR-TIMESTAMP    PIC X(26).
+           05  ERR-ITEM         PIC X(20).
+
+       FD  OPS-REPT-FILE.
+       COPY OPSREPT.
+
        WORKING-STORAGE SECTION.
        01  DEQUE.
            05  DEQUE-ITENS OCCURS 10 TIMES PIC X(20).
+           05  DEQUE-PRIORIDADES OCCURS 10 TIMES PIC X(01).
            05  DEQUE-FRENTE PIC 9(2) VALUE 1.
            05  DEQUE-TRAS   PIC 9(2) VALUE 1.
            05  DEQUE-TAMANHO PIC 9(2) VALUE 0.
-       
+
+       01  IN-ITEM              PIC X(20).
+       01  IN-PRIORIDADE        PIC X(01).
+           88  PRIORIDADE-URGENTE   VALUE "U".
+           88  PRIORIDADE-ROTINA    VALUE "R".
+
+       01  WS-DUMP-POS          PIC 9(02).
+       01  WS-DUMP-COUNT        PIC 9(02).
+       01  DEQUE-ERR-STATUS     PIC X(02).
+       01  OPS-REPT-STATUS      PIC X(02).
+
+       01  WS-TOTAL-INSERIDOS   PIC 9(04) VALUE 0.
+       01  WS-TOTAL-REJEITADOS  PIC 9(04) VALUE 0.
+
+       01  WS-ITEM-VALIDO-SW    PIC X(01) VALUE 'Y'.
+           88  ITEM-VALIDO      VALUE 'Y'.
+           88  ITEM-INVALIDO    VALUE 'N'.
+       01  WS-CHAR-IDX          PIC 9(02).
+       01  WS-CHAR              PIC X(01).
+
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM INSERIR-FRENTE "Front1"
-           PERFORM INSERIR-TRAS "Back1"
-           PERFORM INSERIR-FRENTE "Front2"
-           PERFORM INSERIR-TRAS "Back2"
-           
+           PERFORM PRIMAR-ARQUIVO-ERRO
+
+           MOVE "Front1" TO IN-ITEM
+           SET PRIORIDADE-URGENTE TO TRUE
+           PERFORM ENFILEIRAR-DEQUE
+
+           MOVE "Back1" TO IN-ITEM
+           SET PRIORIDADE-ROTINA TO TRUE
+           PERFORM ENFILEIRAR-DEQUE
+
+           MOVE "Front2" TO IN-ITEM
+           SET PRIORIDADE-URGENTE TO TRUE
+           PERFORM ENFILEIRAR-DEQUE
+
+           MOVE "Back2" TO IN-ITEM
+           SET PRIORIDADE-ROTINA TO TRUE
+           PERFORM ENFILEIRAR-DEQUE
+
            PERFORM REMOVER-FRENTE
            PERFORM REMOVER-TRAS
            PERFORM REMOVER-FRENTE
            PERFORM REMOVER-TRAS
-           
-           STOP RUN.
-       
+
+           PERFORM VERIFICAR-CONTROLE-FIM-DIA
+
+           PERFORM GRAVAR-RELATORIO-CONSOLIDADO
+           PERFORM DEFINIR-RETURN-CODE
+
+           GOBACK.
+
+       DEFINIR-RETURN-CODE.
+           IF DEQUE-TAMANHO NOT = 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-REJEITADOS > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       ENFILEIRAR-DEQUE.
+           PERFORM VALIDAR-FORMATO-ITEM
+           IF ITEM-INVALIDO
+               DISPLAY "Item rejeitado - formato invalido: " IN-ITEM
+               PERFORM REGISTRAR-ITEM-INVALIDO
+               ADD 1 TO WS-TOTAL-REJEITADOS
+           ELSE
+               IF PRIORIDADE-URGENTE
+                   PERFORM INSERIR-FRENTE
+               ELSE
+                   PERFORM INSERIR-TRAS
+               END-IF
+           END-IF.
+
+       VALIDAR-FORMATO-ITEM.
+           SET ITEM-VALIDO TO TRUE
+           IF IN-ITEM = SPACES
+               SET ITEM-INVALIDO TO TRUE
+           ELSE
+               PERFORM VERIFICAR-CARACTERE-ITEM
+                   VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 20 OR ITEM-INVALIDO
+           END-IF.
+
+       VERIFICAR-CARACTERE-ITEM.
+           MOVE IN-ITEM(WS-CHAR-IDX:1) TO WS-CHAR
+           IF WS-CHAR NOT = SPACE
+               IF WS-CHAR IS NOT ALPHABETIC
+                   AND WS-CHAR IS NOT NUMERIC
+                   SET ITEM-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       REGISTRAR-ITEM-INVALIDO.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE IN-ITEM TO ERR-ITEM
+           OPEN EXTEND DEQUE-ERR-FILE
+           WRITE DEQUE-ERR-REC
+           CLOSE DEQUE-ERR-FILE.
+
+       PRIMAR-ARQUIVO-ERRO.
+           OPEN EXTEND DEQUE-ERR-FILE
+           IF DEQUE-ERR-STATUS NOT = "00"
+               OPEN OUTPUT DEQUE-ERR-FILE
+           END-IF
+           CLOSE DEQUE-ERR-FILE.
+
        INSERIR-FRENTE.
            IF DEQUE-TAMANHO = 10
                DISPLAY "Deque cheio!"
+               ADD 1 TO WS-TOTAL-REJEITADOS
            ELSE
                SUBTRACT 1 FROM DEQUE-FRENTE
                IF DEQUE-FRENTE < 1
                    MOVE 10 TO DEQUE-FRENTE
                END-IF
-               MOVE FUNCTION UPPER-CASE(IN-ITEM) TO DEQUE-ITENS(DEQUE-FRENTE)
+               MOVE FUNCTION UPPER-CASE(IN-ITEM)
+                   TO DEQUE-ITENS(DEQUE-FRENTE)
+               MOVE IN-PRIORIDADE TO DEQUE-PRIORIDADES(DEQUE-FRENTE)
                DISPLAY "Inserido na frente: " DEQUE-ITENS(DEQUE-FRENTE)
                ADD 1 TO DEQUE-TAMANHO
+               ADD 1 TO WS-TOTAL-INSERIDOS
+               PERFORM VERIFICAR-CAPACIDADE-DEQUE
            END-IF.
-       
+
        INSERIR-TRAS.
            IF DEQUE-TAMANHO = 10
                DISPLAY "Deque cheio!"
+               ADD 1 TO WS-TOTAL-REJEITADOS
            ELSE
-               MOVE FUNCTION UPPER-CASE(IN-ITEM) TO DEQUE-ITENS(DEQUE-TRAS)
-               DISPLAY "Inserido atrás: " DEQUE-ITENS(DEQUE-TRAS)
+               MOVE FUNCTION UPPER-CASE(IN-ITEM)
+                   TO DEQUE-ITENS(DEQUE-TRAS)
+               MOVE IN-PRIORIDADE TO DEQUE-PRIORIDADES(DEQUE-TRAS)
+               DISPLAY "Inserido atras: " DEQUE-ITENS(DEQUE-TRAS)
                ADD 1 TO DEQUE-TRAS
                IF DEQUE-TRAS > 10
                    MOVE 1 TO DEQUE-TRAS
                END-IF
                ADD 1 TO DEQUE-TAMANHO
+               ADD 1 TO WS-TOTAL-INSERIDOS
+               PERFORM VERIFICAR-CAPACIDADE-DEQUE
            END-IF.
-       
+
+       VERIFICAR-CONTROLE-FIM-DIA.
+           DISPLAY "===== Controle de fim de dia - deque ====="
+           IF DEQUE-TAMANHO = 0
+               DISPLAY "PASS: deque drenado a zero"
+           ELSE
+               DISPLAY "FAIL: deque nao foi drenado a zero - "
+                   DEQUE-TAMANHO " item(ns) restante(s)"
+               MOVE DEQUE-FRENTE TO WS-DUMP-POS
+               PERFORM DUMP-ITEM-RESTANTE
+                   VARYING WS-DUMP-COUNT FROM 1 BY 1
+                   UNTIL WS-DUMP-COUNT > DEQUE-TAMANHO
+           END-IF
+           DISPLAY "===========================================".
+
+       DUMP-ITEM-RESTANTE.
+           DISPLAY "Posicao " WS-DUMP-COUNT ": "
+               DEQUE-ITENS(WS-DUMP-POS)
+           ADD 1 TO WS-DUMP-POS
+           IF WS-DUMP-POS > 10
+               MOVE 1 TO WS-DUMP-POS
+           END-IF.
+
+       GRAVAR-RELATORIO-CONSOLIDADO.
+           OPEN EXTEND OPS-REPT-FILE
+           IF OPS-REPT-STATUS NOT = "00"
+               OPEN OUTPUT OPS-REPT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO OPS-DATA
+           MOVE "DEQUE" TO OPS-ESTRUTURA
+           MOVE WS-TOTAL-INSERIDOS TO OPS-PROCESSADOS
+           MOVE WS-TOTAL-REJEITADOS TO OPS-REJEITADOS
+           MOVE DEQUE-TAMANHO TO OPS-RESTANTES
+           MOVE SPACES TO OPS-OBSERVACAO
+           WRITE OPS-REPT-REC
+           CLOSE OPS-REPT-FILE.
+
+       VERIFICAR-CAPACIDADE-DEQUE.
+           IF DEQUE-TAMANHO >= 8
+               DISPLAY "ALERTA: deque proximo da capacidade maxima ("
+                   DEQUE-TAMANHO "/10 ocupados)"
+           END-IF.
+
        REMOVER-FRENTE.
            IF DEQUE-TAMANHO = 0
                DISPLAY "Deque vazio!"
@@ -59,7 +226,7 @@
                END-IF
                SUBTRACT 1 FROM DEQUE-TAMANHO
            END-IF.
-       
+
        REMOVER-TRAS.
            IF DEQUE-TAMANHO = 0
                DISPLAY "Deque vazio!"
@@ -68,6 +235,6 @@
                IF DEQUE-TRAS < 1
                    MOVE 10 TO DEQUE-TRAS
                END-IF
-               DISPLAY "Removido de trás: " DEQUE-ITENS(DEQUE-TRAS)
+               DISPLAY "Removido de tras: " DEQUE-ITENS(DEQUE-TRAS)
                SUBTRACT 1 FROM DEQUE-TAMANHO
-           END-IF.
\ No newline at end of file
+           END-IF.
