@@ -1,38 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILA-EXEMPLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILA-LOG-FILE ASSIGN TO "FILALOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FILA-LOG-STATUS.
+           SELECT FILA-TXN-FILE ASSIGN TO "FILATXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FILA-TXN-STATUS.
+           SELECT FILA-ERR-FILE ASSIGN TO "FILAERRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FILA-ERR-STATUS.
+           SELECT OPS-REPT-FILE ASSIGN TO "OPSREPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPS-REPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FILA-LOG-FILE.
+       01  FILA-LOG-REC.
+           05  LOG-TIMESTAMP    PIC X(26).
+           05  LOG-ITEM         PIC X(20).
+           05  LOG-FRENTE       PIC 9(2).
+           05  LOG-TRAS         PIC 9(2).
+
+       FD  FILA-TXN-FILE.
+       01  FILA-TXN-REC.
+           05  TXN-ITEM         PIC X(20).
+
+       FD  FILA-ERR-FILE.
+       01  FILA-ERR-REC.
+           05  ERR-TIMESTAMP    PIC X(26).
+           05  ERR-ITEM         PIC X(20).
+
+       FD  OPS-REPT-FILE.
+       COPY OPSREPT.
+
        WORKING-STORAGE SECTION.
        01  FILA.
            05  FILA-ITENS OCCURS 10 TIMES PIC X(20).
            05  FILA-FRENTE PIC 9(2) VALUE 1.
            05  FILA-TRAS  PIC 9(2) VALUE 1.
            05  FILA-TAMANHO PIC 9(2) VALUE 0.
-       
+
+       01  IN-ITEM              PIC X(20).
+       01  FILA-LOG-STATUS      PIC X(02).
+       01  FILA-TXN-STATUS      PIC X(02).
+       01  FILA-ERR-STATUS      PIC X(02).
+       01  OPS-REPT-STATUS      PIC X(02).
+
+       01  WS-LIST-POS          PIC 9(02).
+       01  WS-LIST-COUNT        PIC 9(02).
+       01  WS-TAMANHO-DERIVADO  PIC 9(02).
+
+       01  WS-TOTAL-ENFILEIRADOS PIC 9(04) VALUE 0.
+       01  WS-TOTAL-REJEITADOS   PIC 9(04) VALUE 0.
+
+       01  WS-CORROMPIDA-SW      PIC X(01) VALUE 'N'.
+           88  FILA-CORROMPIDA   VALUE 'Y'.
+           88  FILA-INTEGRA      VALUE 'N'.
+
+       01  WS-ITEM-VALIDO-SW    PIC X(01) VALUE 'Y'.
+           88  ITEM-VALIDO      VALUE 'Y'.
+           88  ITEM-INVALIDO    VALUE 'N'.
+       01  WS-CHAR-IDX          PIC 9(02).
+       01  WS-CHAR              PIC X(01).
+
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM ENFILEIRAR "Primeiro"
-           PERFORM ENFILEIRAR "Segundo"
-           PERFORM ENFILEIRAR "Terceiro"
-           
-           PERFORM DESENFILEIRAR
-           PERFORM DESENFILEIRAR
-           PERFORM DESENFILEIRAR
-           
-           STOP RUN.
-       
+           PERFORM PRIMAR-ARQUIVOS-AUDITORIA
+
+           PERFORM PROCESSAR-TRANSACOES-FILA
+
+           PERFORM VERIFICAR-INTEGRIDADE-FILA
+
+           PERFORM LISTAR-FILA
+
+           PERFORM DESENFILEIRAR UNTIL FILA-TAMANHO = 0
+
+           PERFORM GRAVAR-RELATORIO-CONSOLIDADO
+           PERFORM DEFINIR-RETURN-CODE
+
+           GOBACK.
+
+       DEFINIR-RETURN-CODE.
+           IF FILA-CORROMPIDA
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-REJEITADOS > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       PRIMAR-ARQUIVOS-AUDITORIA.
+           OPEN EXTEND FILA-LOG-FILE
+           IF FILA-LOG-STATUS NOT = "00"
+               OPEN OUTPUT FILA-LOG-FILE
+           END-IF
+           CLOSE FILA-LOG-FILE
+           OPEN EXTEND FILA-ERR-FILE
+           IF FILA-ERR-STATUS NOT = "00"
+               OPEN OUTPUT FILA-ERR-FILE
+           END-IF
+           CLOSE FILA-ERR-FILE.
+
        ENFILEIRAR.
-           IF FILA-TAMANHO = 10
-               DISPLAY "Fila cheia!"
+           PERFORM VALIDAR-FORMATO-ITEM
+           IF ITEM-INVALIDO
+               DISPLAY "Item rejeitado - formato invalido: " IN-ITEM
+               PERFORM REGISTRAR-ITEM-INVALIDO
+               ADD 1 TO WS-TOTAL-REJEITADOS
+           ELSE
+               IF FILA-TAMANHO = 10
+                   DISPLAY "Fila cheia!"
+                   PERFORM REGISTRAR-ITEM-REJEITADO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+               ELSE
+                   MOVE FUNCTION UPPER-CASE(IN-ITEM)
+                       TO FILA-ITENS(FILA-TRAS)
+                   DISPLAY "Item enfileirado: " FILA-ITENS(FILA-TRAS)
+                   ADD 1 TO FILA-TRAS
+                   IF FILA-TRAS > 10
+                       MOVE 1 TO FILA-TRAS
+                   END-IF
+                   ADD 1 TO FILA-TAMANHO
+                   ADD 1 TO WS-TOTAL-ENFILEIRADOS
+               END-IF
+           END-IF.
+
+       VALIDAR-FORMATO-ITEM.
+           SET ITEM-VALIDO TO TRUE
+           IF IN-ITEM = SPACES
+               SET ITEM-INVALIDO TO TRUE
            ELSE
-               MOVE FUNCTION UPPER-CASE(IN-ITEM) TO FILA-ITENS(FILA-TRAS)
-               DISPLAY "Item enfileirado: " FILA-ITENS(FILA-TRAS)
-               ADD 1 TO FILA-TRAS
-               IF FILA-TRAS > 10
-                   MOVE 1 TO FILA-TRAS
+               PERFORM VERIFICAR-CARACTERE-ITEM
+                   VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 20 OR ITEM-INVALIDO
+           END-IF.
+
+       VERIFICAR-CARACTERE-ITEM.
+           MOVE IN-ITEM(WS-CHAR-IDX:1) TO WS-CHAR
+           IF WS-CHAR NOT = SPACE
+               IF WS-CHAR IS NOT ALPHABETIC
+                   AND WS-CHAR IS NOT NUMERIC
+                   SET ITEM-INVALIDO TO TRUE
                END-IF
-               ADD 1 TO FILA-TAMANHO
            END-IF.
-       
+
+       REGISTRAR-ITEM-INVALIDO.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE IN-ITEM TO ERR-ITEM
+           OPEN EXTEND FILA-ERR-FILE
+           WRITE FILA-ERR-REC
+           CLOSE FILA-ERR-FILE.
+
        DESENFILEIRAR.
            IF FILA-TAMANHO = 0
                DISPLAY "Fila vazia!"
@@ -43,4 +167,99 @@
                    MOVE 1 TO FILA-FRENTE
                END-IF
                SUBTRACT 1 FROM FILA-TAMANHO
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+       VERIFICAR-INTEGRIDADE-FILA.
+           SET FILA-INTEGRA TO TRUE
+           IF FILA-FRENTE = FILA-TRAS
+               IF FILA-TAMANHO NOT = 0 AND FILA-TAMANHO NOT = 10
+                   DISPLAY "ALERTA: possivel corrupcao na fila - "
+                       "FILA-TAMANHO=" FILA-TAMANHO
+                       " incompativel com FILA-FRENTE=FILA-TRAS="
+                       FILA-FRENTE
+                   SET FILA-CORROMPIDA TO TRUE
+               END-IF
+           ELSE
+               IF FILA-TRAS > FILA-FRENTE
+                   COMPUTE WS-TAMANHO-DERIVADO =
+                       FILA-TRAS - FILA-FRENTE
+               ELSE
+                   COMPUTE WS-TAMANHO-DERIVADO =
+                       FILA-TRAS - FILA-FRENTE + 10
+               END-IF
+               IF WS-TAMANHO-DERIVADO NOT = FILA-TAMANHO
+                   DISPLAY "ALERTA: possivel corrupcao na fila - "
+                       "FILA-TAMANHO=" FILA-TAMANHO
+                       " mas posicoes indicam " WS-TAMANHO-DERIVADO
+                   SET FILA-CORROMPIDA TO TRUE
+               END-IF
+           END-IF.
+
+       PROCESSAR-TRANSACOES-FILA.
+           OPEN INPUT FILA-TXN-FILE
+           IF FILA-TXN-STATUS = "00"
+               DISPLAY "Arquivo de transacoes encontrado - "
+                   "processando FILATXN"
+               PERFORM LER-E-ENFILEIRAR-TRANSACAO
+                   UNTIL FILA-TXN-STATUS NOT = "00"
+               CLOSE FILA-TXN-FILE
+           ELSE
+               DISPLAY "Nenhum arquivo de transacoes encontrado - "
+                   "usando carga padrao"
+               MOVE "Primeiro" TO IN-ITEM
+               PERFORM ENFILEIRAR
+               MOVE "Segundo" TO IN-ITEM
+               PERFORM ENFILEIRAR
+               MOVE "Terceiro" TO IN-ITEM
+               PERFORM ENFILEIRAR
+           END-IF.
+
+       LER-E-ENFILEIRAR-TRANSACAO.
+           READ FILA-TXN-FILE
+               NOT AT END
+                   MOVE TXN-ITEM TO IN-ITEM
+                   PERFORM ENFILEIRAR
+           END-READ.
+
+       LISTAR-FILA.
+           DISPLAY "===== Conteudo da fila (sem remover) ====="
+           IF FILA-TAMANHO = 0
+               DISPLAY "Fila vazia!"
+           ELSE
+               MOVE FILA-FRENTE TO WS-LIST-POS
+               PERFORM EXIBIR-ITEM-FILA
+                   VARYING WS-LIST-COUNT FROM 1 BY 1
+                   UNTIL WS-LIST-COUNT > FILA-TAMANHO
+           END-IF
+           DISPLAY "===========================================".
+
+       EXIBIR-ITEM-FILA.
+           DISPLAY "Posicao " WS-LIST-COUNT ": "
+               FILA-ITENS(WS-LIST-POS)
+           ADD 1 TO WS-LIST-POS
+           IF WS-LIST-POS > 10
+               MOVE 1 TO WS-LIST-POS
+           END-IF.
+
+       REGISTRAR-ITEM-REJEITADO.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE FUNCTION UPPER-CASE(IN-ITEM) TO LOG-ITEM
+           MOVE FILA-FRENTE TO LOG-FRENTE
+           MOVE FILA-TRAS TO LOG-TRAS
+           OPEN EXTEND FILA-LOG-FILE
+           WRITE FILA-LOG-REC
+           CLOSE FILA-LOG-FILE.
+
+       GRAVAR-RELATORIO-CONSOLIDADO.
+           OPEN EXTEND OPS-REPT-FILE
+           IF OPS-REPT-STATUS NOT = "00"
+               OPEN OUTPUT OPS-REPT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO OPS-DATA
+           MOVE "FILA" TO OPS-ESTRUTURA
+           MOVE WS-TOTAL-ENFILEIRADOS TO OPS-PROCESSADOS
+           MOVE WS-TOTAL-REJEITADOS TO OPS-REJEITADOS
+           MOVE FILA-TAMANHO TO OPS-RESTANTES
+           MOVE SPACES TO OPS-OBSERVACAO
+           WRITE OPS-REPT-REC
+           CLOSE OPS-REPT-FILE.
