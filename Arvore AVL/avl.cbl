@@ -1,29 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AVL-TREE-COMPLETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AVL-INDEX-FILE ASSIGN TO "AVLIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDX-DATA
+               FILE STATUS IS AVL-IDX-STATUS.
+           SELECT DELETE-LOG-FILE ASSIGN TO "AVLDELOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DELETE-LOG-STATUS.
+           SELECT AVL-TXN-FILE ASSIGN TO "AVLTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AVL-TXN-STATUS.
+           SELECT OPS-REPT-FILE ASSIGN TO "OPSREPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPS-REPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AVL-INDEX-FILE.
+       01  AVL-INDEX-REC.
+           05  IDX-DATA             PIC 9(04).
+           05  IDX-COUNT            PIC 9(04).
+
+       FD  DELETE-LOG-FILE.
+       01  DELETE-LOG-REC.
+           05  DELLOG-TIMESTAMP     PIC X(26).
+           05  DELLOG-VALUE         PIC 9(04).
+           05  DELLOG-OUTCOME       PIC X(10).
+
+       FD  AVL-TXN-FILE.
+       01  AVL-TXN-REC.
+           05  TXN-CODE             PIC X(01).
+           05  TXN-VALUE            PIC 9(04).
+
+       FD  OPS-REPT-FILE.
+       COPY OPSREPT.
+
        WORKING-STORAGE SECTION.
-       01  WS-NODE.
-           05  WS-DATA           PIC 9(04).
-           05  WS-LEFT           USAGE POINTER.
-           05  WS-RIGHT          USAGE POINTER.
-           05  WS-HEIGHT         PIC 9(02).
-       
+       COPY AVLNODE.
        01  ROOT-NODE            USAGE POINTER VALUE NULL.
-       01  NEW-NODE             USAGE POINTER.
-       01  TEMP-NODE            USAGE POINTER.
-       01  TEMP-NODE2           USAGE POINTER.
-       
+
        01  INPUT-VALUE          PIC 9(04).
+       01  RANGE-LOW-VALUE      PIC 9(04).
+       01  RANGE-HIGH-VALUE     PIC 9(04).
        01  CHOICE               PIC 9(01).
        01  FOUND-FLAG           PIC X(01) VALUE 'N'.
            88  FOUND            VALUE 'Y'.
            88  NOT-FOUND        VALUE 'N'.
+       01  DELETE-OUTCOME-FLAG  PIC X(01) VALUE 'N'.
+           88  DELETE-OUTCOME-FOUND     VALUE 'Y'.
+           88  DELETE-OUTCOME-NOTFOUND  VALUE 'N'.
+
+       01  AVL-IDX-STATUS       PIC X(02).
+       01  DELETE-LOG-STATUS    PIC X(02).
+       01  AVL-TXN-STATUS       PIC X(02).
+       01  OPS-REPT-STATUS      PIC X(02).
+       01  WS-LOAD-IDX          PIC 9(04).
+       01  WS-SAVE-STACK        USAGE POINTER OCCURS 50 TIMES.
+       01  WS-SAVE-STACK-TOP    PIC 9(02) VALUE 0.
+       01  WS-SAVE-CURRENT      USAGE POINTER.
+       01  WS-SAVE-PUSH-PTR     USAGE POINTER.
+
+       01  WS-TOTAL-INSERTS     PIC 9(04) VALUE 0.
+       01  WS-TOTAL-DELETE-REJ  PIC 9(04) VALUE 0.
+       01  WS-TREE-SIZE         PIC 9(04) VALUE 0.
+
+       01  WS-MODO-LOTE-SW      PIC X(01) VALUE 'N'.
+           88  MODO-LOTE        VALUE 'Y'.
+           88  MODO-INTERATIVO  VALUE 'N'.
+
+       01  WS-RESTAURANDO-SW    PIC X(01) VALUE 'N'.
+           88  RESTAURANDO-INDICE     VALUE 'Y'.
+           88  NAO-RESTAURANDO-INDICE VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "AVL Tree Implementation in COBOL (with deletion)".
-           
-           PERFORM UNTIL CHOICE = 0
+           PERFORM PRIMAR-ARQUIVO-EXCLUSAO
+           PERFORM LOAD-TREE-FROM-FILE.
+           PERFORM PROCESS-BATCH-TRANSACTIONS.
+
+           MOVE 1 TO CHOICE
+           PERFORM UNTIL CHOICE = 0 OR MODO-LOTE
                DISPLAY " "
                DISPLAY "1. Insert Node"
                DISPLAY "2. Delete Node"
@@ -31,10 +92,13 @@
                DISPLAY "4. Display Tree (Inorder)"
                DISPLAY "5. Display Tree (Preorder)"
                DISPLAY "6. Display Tree (Postorder)"
+               DISPLAY "7. Range Search"
+               DISPLAY "8. Display Balance Report"
+               DISPLAY "9. Top Repeated Values"
                DISPLAY "0. Exit"
                DISPLAY "Enter your choice: " WITH NO ADVANCING
                ACCEPT CHOICE
-               
+
                EVALUATE CHOICE
                    WHEN 1
                        PERFORM INSERT-NODE
@@ -48,22 +112,160 @@
                        PERFORM DISPLAY-PREORDER
                    WHEN 6
                        PERFORM DISPLAY-POSTORDER
+                   WHEN 7
+                       PERFORM RANGE-SEARCH-NODES
+                   WHEN 8
+                       PERFORM DISPLAY-BALANCE-REPORT
+                   WHEN 9
+                       PERFORM DISPLAY-TOP-REPEATED
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
            END-PERFORM.
-           
-           STOP RUN.
+
+           PERFORM SAVE-TREE-TO-FILE.
+           PERFORM GRAVAR-RELATORIO-CONSOLIDADO.
+           PERFORM DEFINIR-RETURN-CODE.
+           GOBACK.
+
+       PRIMAR-ARQUIVO-EXCLUSAO.
+           OPEN EXTEND DELETE-LOG-FILE
+           IF DELETE-LOG-STATUS NOT = "00"
+               OPEN OUTPUT DELETE-LOG-FILE
+           END-IF
+           CLOSE DELETE-LOG-FILE.
+
+       DEFINIR-RETURN-CODE.
+           IF WS-TOTAL-DELETE-REJ > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       LOAD-TREE-FROM-FILE.
+           OPEN INPUT AVL-INDEX-FILE
+           IF AVL-IDX-STATUS = "00"
+               DISPLAY "Restoring AVL index from AVLIDX..."
+               SET RESTAURANDO-INDICE TO TRUE
+               PERFORM READ-AND-INSERT-RECORD
+                   UNTIL AVL-IDX-STATUS NOT = "00"
+               SET NAO-RESTAURANDO-INDICE TO TRUE
+               CLOSE AVL-INDEX-FILE
+           ELSE
+               DISPLAY "No AVL index checkpoint found - starting empty."
+           END-IF.
+
+       READ-AND-INSERT-RECORD.
+           READ AVL-INDEX-FILE NEXT RECORD
+           IF AVL-IDX-STATUS = "00"
+               MOVE IDX-DATA TO INPUT-VALUE
+               PERFORM RESTORE-ONE-OCCURRENCE
+                   VARYING WS-LOAD-IDX FROM 1 BY 1
+                   UNTIL WS-LOAD-IDX > IDX-COUNT
+           END-IF.
+
+       RESTORE-ONE-OCCURRENCE.
+           CALL "INSERT" USING ROOT-NODE, INPUT-VALUE, WS-RESTAURANDO-SW.
+
+       SAVE-TREE-TO-FILE.
+           OPEN OUTPUT AVL-INDEX-FILE
+           IF ROOT-NODE NOT = NULL
+               DISPLAY "Saving AVL index to AVLIDX..."
+               MOVE 0 TO WS-SAVE-STACK-TOP
+               SET WS-SAVE-CURRENT TO ROOT-NODE
+               PERFORM SAVE-INORDER-STEP
+                   UNTIL WS-SAVE-CURRENT = NULL
+                       AND WS-SAVE-STACK-TOP = 0
+           ELSE
+               DISPLAY "Tree is empty - clearing AVLIDX checkpoint."
+           END-IF
+           CLOSE AVL-INDEX-FILE.
+
+       SAVE-INORDER-STEP.
+           PERFORM SAVE-PUSH-LEFT-CHAIN UNTIL WS-SAVE-CURRENT = NULL
+           SET WS-SAVE-CURRENT TO WS-SAVE-STACK(WS-SAVE-STACK-TOP)
+           SUBTRACT 1 FROM WS-SAVE-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-SAVE-CURRENT
+           MOVE WS-DATA OF TEMP-NODE TO IDX-DATA
+           MOVE WS-COUNT OF TEMP-NODE TO IDX-COUNT
+           WRITE AVL-INDEX-REC
+           SET WS-SAVE-CURRENT TO WS-RIGHT OF TEMP-NODE.
+
+       SAVE-PUSH-LEFT-CHAIN.
+           SET WS-SAVE-PUSH-PTR TO WS-SAVE-CURRENT
+           ADD 1 TO WS-SAVE-STACK-TOP
+           SET WS-SAVE-STACK(WS-SAVE-STACK-TOP) TO WS-SAVE-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-SAVE-CURRENT
+           SET WS-SAVE-CURRENT TO WS-LEFT OF TEMP-NODE.
+
+       PROCESS-BATCH-TRANSACTIONS.
+           OPEN INPUT AVL-TXN-FILE
+           IF AVL-TXN-STATUS = "00"
+               DISPLAY "Batch transaction file AVLTXN found - "
+                   "processing"
+               SET MODO-LOTE TO TRUE
+               PERFORM LER-E-PROCESSAR-TRANSACAO
+                   UNTIL AVL-TXN-STATUS NOT = "00"
+               CLOSE AVL-TXN-FILE
+           END-IF.
+
+       LER-E-PROCESSAR-TRANSACAO.
+           READ AVL-TXN-FILE
+               NOT AT END
+                   MOVE TXN-VALUE TO INPUT-VALUE
+                   EVALUATE TXN-CODE
+                       WHEN "I"
+                           CALL "INSERT" USING ROOT-NODE, INPUT-VALUE,
+                               WS-RESTAURANDO-SW
+                           ADD 1 TO WS-TOTAL-INSERTS
+                       WHEN "D"
+                           SET DELETE-OUTCOME-NOTFOUND TO TRUE
+                           CALL "DELETE" USING ROOT-NODE, INPUT-VALUE,
+                               DELETE-OUTCOME-FLAG
+                           PERFORM REGISTRAR-EXCLUSAO
+                       WHEN "S"
+                           SET NOT-FOUND TO TRUE
+                           CALL "SEARCH" USING ROOT-NODE, INPUT-VALUE,
+                               FOUND-FLAG
+                           IF FOUND
+                               DISPLAY "Value " INPUT-VALUE
+                                   " found in tree."
+                           ELSE
+                               DISPLAY "Value " INPUT-VALUE
+                                   " not found in tree."
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "Invalid transaction code: "
+                               TXN-CODE
+                   END-EVALUATE
+           END-READ.
 
        INSERT-NODE.
            DISPLAY "Enter value to insert: " WITH NO ADVANCING
            ACCEPT INPUT-VALUE
-           CALL "INSERT" USING ROOT-NODE, INPUT-VALUE.
+           CALL "INSERT" USING ROOT-NODE, INPUT-VALUE, WS-RESTAURANDO-SW
+           ADD 1 TO WS-TOTAL-INSERTS.
 
        DELETE-NODE.
            DISPLAY "Enter value to delete: " WITH NO ADVANCING
            ACCEPT INPUT-VALUE
-           CALL "DELETE" USING ROOT-NODE, INPUT-VALUE.
+           SET DELETE-OUTCOME-NOTFOUND TO TRUE
+           CALL "DELETE" USING ROOT-NODE, INPUT-VALUE,
+               DELETE-OUTCOME-FLAG
+           PERFORM REGISTRAR-EXCLUSAO.
+
+       REGISTRAR-EXCLUSAO.
+           MOVE FUNCTION CURRENT-DATE TO DELLOG-TIMESTAMP
+           MOVE INPUT-VALUE TO DELLOG-VALUE
+           IF DELETE-OUTCOME-FOUND
+               MOVE "REMOVIDO" TO DELLOG-OUTCOME
+           ELSE
+               MOVE "NAO-ACHADO" TO DELLOG-OUTCOME
+               ADD 1 TO WS-TOTAL-DELETE-REJ
+           END-IF
+           OPEN EXTEND DELETE-LOG-FILE
+           WRITE DELETE-LOG-REC
+           CLOSE DELETE-LOG-FILE.
 
        SEARCH-NODE.
            DISPLAY "Enter value to search: " WITH NO ADVANCING
@@ -100,177 +302,847 @@
                CALL "POSTORDER" USING ROOT-NODE
            END-IF.
 
+       DISPLAY-BALANCE-REPORT.
+           IF ROOT-NODE = NULL
+               DISPLAY "Tree is empty"
+           ELSE
+               DISPLAY "Balance Report:"
+               CALL "BALANCE-REPORT" USING ROOT-NODE
+           END-IF.
+
+       DISPLAY-TOP-REPEATED.
+           IF ROOT-NODE = NULL
+               DISPLAY "Tree is empty"
+           ELSE
+               CALL "TOP-REPEATED" USING ROOT-NODE
+           END-IF.
+
+       GRAVAR-RELATORIO-CONSOLIDADO.
+           CALL "TREE-SIZE" USING ROOT-NODE, WS-TREE-SIZE
+           OPEN EXTEND OPS-REPT-FILE
+           IF OPS-REPT-STATUS NOT = "00"
+               OPEN OUTPUT OPS-REPT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO OPS-DATA
+           MOVE "AVL-TREE" TO OPS-ESTRUTURA
+           MOVE WS-TOTAL-INSERTS TO OPS-PROCESSADOS
+           MOVE WS-TOTAL-DELETE-REJ TO OPS-REJEITADOS
+           MOVE WS-TREE-SIZE TO OPS-RESTANTES
+           MOVE SPACES TO OPS-OBSERVACAO
+           STRING "INDICE=" DELIMITED BY SIZE
+               WS-TREE-SIZE DELIMITED BY SIZE
+               " NOS" DELIMITED BY SIZE
+               INTO OPS-OBSERVACAO
+           WRITE OPS-REPT-REC
+           CLOSE OPS-REPT-FILE.
+
+       RANGE-SEARCH-NODES.
+           IF ROOT-NODE = NULL
+               DISPLAY "Tree is empty"
+           ELSE
+               DISPLAY "Enter low bound: " WITH NO ADVANCING
+               ACCEPT RANGE-LOW-VALUE
+               DISPLAY "Enter high bound: " WITH NO ADVANCING
+               ACCEPT RANGE-HIGH-VALUE
+               DISPLAY "Values between " RANGE-LOW-VALUE
+                   " and " RANGE-HIGH-VALUE ":"
+               CALL "RANGE-SEARCH" USING ROOT-NODE, RANGE-LOW-VALUE,
+                   RANGE-HIGH-VALUE
+           END-IF.
+
+       END PROGRAM AVL-TREE-COMPLETE.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERT.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-NEW-PTR           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
+       01  WS-DONE-SW           PIC X(01) VALUE 'N'.
+           88  SEARCH-DONE      VALUE 'Y'.
+       01  WS-PATH-PTR          USAGE POINTER OCCURS 50 TIMES.
+       01  WS-PATH-DIR          PIC X(01) OCCURS 50 TIMES.
+       01  WS-PATH-TOP          PIC 9(02) VALUE 0.
+       01  WS-REBAL-IDX         PIC 9(02).
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
        01  VALUE-TO-INSERT      PIC 9(04).
-       
-       PROCEDURE DIVISION USING NODE-PTR, VALUE-TO-INSERT.
+       01  SUPPRESS-DUP-MESSAGE PIC X(01).
+           88  SUPPRESS-MESSAGE VALUE 'Y'.
+           88  SHOW-MESSAGE     VALUE 'N'.
+
+       PROCEDURE DIVISION USING NODE-PTR, VALUE-TO-INSERT,
+               SUPPRESS-DUP-MESSAGE.
+           MOVE 0 TO WS-PATH-TOP
+           MOVE 'N' TO WS-DONE-SW
            IF NODE-PTR = NULL
-               ALLOCATE WS-NODE
-               SET ADDRESS OF NEW-NODE TO NODE-PTR
-               MOVE VALUE-TO-INSERT TO WS-DATA OF NEW-NODE
-               SET WS-LEFT OF NEW-NODE TO NULL
-               SET WS-RIGHT OF NEW-NODE TO NULL
-               MOVE 1 TO WS-HEIGHT OF NEW-NODE
+               PERFORM CREATE-NEW-NODE
+               SET NODE-PTR TO WS-NEW-PTR
            ELSE
-               SET ADDRESS OF TEMP-NODE TO NODE-PTR
-               IF VALUE-TO-INSERT < WS-DATA OF TEMP-NODE
-                   CALL "INSERT" USING WS-LEFT OF TEMP-NODE, VALUE-TO-INSERT
+               SET WS-CURRENT TO NODE-PTR
+               PERFORM DESCEND-TO-INSERT-POINT UNTIL SEARCH-DONE
+               PERFORM REBALANCE-ANCESTORS
+           END-IF.
+           EXIT PROGRAM.
+
+       CREATE-NEW-NODE.
+           ALLOCATE NEW-NODE RETURNING WS-NEW-PTR
+           MOVE VALUE-TO-INSERT TO WS-DATA OF NEW-NODE
+           SET WS-LEFT OF NEW-NODE TO NULL
+           SET WS-RIGHT OF NEW-NODE TO NULL
+           MOVE 1 TO WS-HEIGHT OF NEW-NODE
+           MOVE 1 TO WS-COUNT OF NEW-NODE.
+
+       DESCEND-TO-INSERT-POINT.
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           ADD 1 TO WS-PATH-TOP
+           SET WS-PATH-PTR(WS-PATH-TOP) TO WS-CURRENT
+           IF VALUE-TO-INSERT < WS-DATA OF TEMP-NODE
+               MOVE 'L' TO WS-PATH-DIR(WS-PATH-TOP)
+               IF WS-LEFT OF TEMP-NODE = NULL
+                   PERFORM CREATE-NEW-NODE
+                   SET WS-LEFT OF TEMP-NODE TO WS-NEW-PTR
+                   SET SEARCH-DONE TO TRUE
                ELSE
-                   IF VALUE-TO-INSERT > WS-DATA OF TEMP-NODE
-                       CALL "INSERT" USING WS-RIGHT OF TEMP-NODE, VALUE-TO-INSERT
+                   SET WS-CURRENT TO WS-LEFT OF TEMP-NODE
+               END-IF
+           ELSE
+               IF VALUE-TO-INSERT > WS-DATA OF TEMP-NODE
+                   MOVE 'R' TO WS-PATH-DIR(WS-PATH-TOP)
+                   IF WS-RIGHT OF TEMP-NODE = NULL
+                       PERFORM CREATE-NEW-NODE
+                       SET WS-RIGHT OF TEMP-NODE TO WS-NEW-PTR
+                       SET SEARCH-DONE TO TRUE
                    ELSE
-                       DISPLAY "Value already exists in tree."
+                       SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE
                    END-IF
+               ELSE
+                   *> Duplicate value - bump the occurrence count.
+                   *> No node was added, so nothing to rebalance.
+                   ADD 1 TO WS-COUNT OF TEMP-NODE
+                   IF SHOW-MESSAGE
+                       DISPLAY "Value already exists in tree "
+                           "(occurrences: " WS-COUNT OF TEMP-NODE ")"
+                   END-IF
+                   MOVE 0 TO WS-PATH-TOP
+                   SET SEARCH-DONE TO TRUE
                END-IF
-               
-               *> Update height and balance the tree
-               CALL "UPDATE-HEIGHT" USING NODE-PTR
-               CALL "BALANCE-TREE" USING NODE-PTR
            END-IF.
-           EXIT PROGRAM.
+
+       REBALANCE-ANCESTORS.
+           PERFORM REBALANCE-ONE-ANCESTOR
+               VARYING WS-REBAL-IDX FROM WS-PATH-TOP BY -1
+               UNTIL WS-REBAL-IDX < 1.
+
+       REBALANCE-ONE-ANCESTOR.
+           SET WS-CURRENT TO WS-PATH-PTR(WS-REBAL-IDX)
+           CALL "UPDATE-HEIGHT" USING WS-CURRENT
+           CALL "BALANCE-TREE" USING WS-CURRENT
+           IF WS-REBAL-IDX = 1
+               SET NODE-PTR TO WS-CURRENT
+           ELSE
+               SET ADDRESS OF TEMP-NODE
+                   TO WS-PATH-PTR(WS-REBAL-IDX - 1)
+               IF WS-PATH-DIR(WS-REBAL-IDX - 1) = 'L'
+                   SET WS-LEFT OF TEMP-NODE TO WS-CURRENT
+               ELSE
+                   SET WS-RIGHT OF TEMP-NODE TO WS-CURRENT
+               END-IF
+           END-IF.
+
+       END PROGRAM INSERT.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DELETE.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-CHILD-PTR         USAGE POINTER.
+       01  WS-FREE-PTR          USAGE POINTER.
+       01  WS-SUCCESSOR-PTR     USAGE POINTER.
+       01  WS-FOUND-SW          PIC X(01) VALUE 'N'.
+           88  VALUE-FOUND      VALUE 'Y'.
+       01  WS-DONE-SW           PIC X(01) VALUE 'N'.
+           88  SEARCH-DONE      VALUE 'Y'.
+       01  WS-PATH-PTR          USAGE POINTER OCCURS 50 TIMES.
+       01  WS-PATH-DIR          PIC X(01) OCCURS 50 TIMES.
+       01  WS-PATH-TOP          PIC 9(02) VALUE 0.
+       01  WS-TARGET-IDX        PIC 9(02) VALUE 0.
+       01  WS-REBAL-IDX         PIC 9(02).
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
        01  VALUE-TO-DELETE      PIC 9(04).
-       
-       PROCEDURE DIVISION USING NODE-PTR, VALUE-TO-DELETE.
+       01  DELETE-OUTCOME-FLAG  PIC X(01).
+           88  DELETE-OUTCOME-FOUND     VALUE 'Y'.
+           88  DELETE-OUTCOME-NOTFOUND  VALUE 'N'.
+
+       PROCEDURE DIVISION USING NODE-PTR, VALUE-TO-DELETE,
+               DELETE-OUTCOME-FLAG.
+           MOVE 0 TO WS-PATH-TOP
+           MOVE 'N' TO WS-DONE-SW
+           MOVE 'N' TO WS-FOUND-SW
            IF NODE-PTR = NULL
                DISPLAY "Value not found in tree."
-               EXIT PROGRAM
-           END-IF
-           
-           SET ADDRESS OF TEMP-NODE TO NODE-PTR
-           
-           *> Search for the node to delete
-           IF VALUE-TO-DELETE < WS-DATA OF TEMP-NODE
-               CALL "DELETE" USING WS-LEFT OF TEMP-NODE, VALUE-TO-DELETE
+               SET DELETE-OUTCOME-NOTFOUND TO TRUE
+           ELSE
+               SET WS-CURRENT TO NODE-PTR
+               PERFORM LOCATE-TARGET UNTIL SEARCH-DONE
+               IF VALUE-FOUND
+                   PERFORM REMOVE-TARGET-NODE
+                   PERFORM REBALANCE-ANCESTORS
+                   SET DELETE-OUTCOME-FOUND TO TRUE
+               ELSE
+                   DISPLAY "Value not found in tree."
+                   SET DELETE-OUTCOME-NOTFOUND TO TRUE
+               END-IF
+           END-IF.
+           EXIT PROGRAM.
+
+       LOCATE-TARGET.
+           IF WS-CURRENT = NULL
+               SET SEARCH-DONE TO TRUE
            ELSE
-               IF VALUE-TO-DELETE > WS-DATA OF TEMP-NODE
-                   CALL "DELETE" USING WS-RIGHT OF TEMP-NODE, VALUE-TO-DELETE
+               SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+               ADD 1 TO WS-PATH-TOP
+               SET WS-PATH-PTR(WS-PATH-TOP) TO WS-CURRENT
+               IF VALUE-TO-DELETE < WS-DATA OF TEMP-NODE
+                   MOVE 'L' TO WS-PATH-DIR(WS-PATH-TOP)
+                   SET WS-CURRENT TO WS-LEFT OF TEMP-NODE
                ELSE
-                   *> Node found - perform deletion
-                   IF WS-LEFT OF TEMP-NODE = NULL OR WS-RIGHT OF TEMP-NODE = NULL
-                       *> Node with 0 or 1 child
-                       IF WS-LEFT OF TEMP-NODE = NULL
-                           SET TEMP-NODE2 TO WS-RIGHT OF TEMP-NODE
-                       ELSE
-                           SET TEMP-NODE2 TO WS-LEFT OF TEMP-NODE
-                       END-IF
-                       
-                       *> No child case
-                       IF TEMP-NODE2 = NULL
-                           SET TEMP-NODE2 TO TEMP-NODE
-                           SET NODE-PTR TO NULL
-                       ELSE
-                           *> One child case
-                           SET ADDRESS OF TEMP-NODE2 TO TEMP-NODE2
-                           MOVE WS-DATA OF TEMP-NODE2 TO WS-DATA OF TEMP-NODE
-                           SET WS-LEFT OF TEMP-NODE TO WS-LEFT OF TEMP-NODE2
-                           SET WS-RIGHT OF TEMP-NODE TO WS-RIGHT OF TEMP-NODE2
-                           SET WS-HEIGHT OF TEMP-NODE TO WS-HEIGHT OF TEMP-NODE2
-                       END-IF
-                       
-                       FREE TEMP-NODE2
+                   IF VALUE-TO-DELETE > WS-DATA OF TEMP-NODE
+                       MOVE 'R' TO WS-PATH-DIR(WS-PATH-TOP)
+                       SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE
                    ELSE
-                       *> Node with 2 children - get inorder successor
-                       SET TEMP-NODE2 TO WS-RIGHT OF TEMP-NODE
-                       PERFORM UNTIL WS-LEFT OF TEMP-NODE2 = NULL
-                           SET ADDRESS OF TEMP-NODE2 TO WS-LEFT OF TEMP-NODE2
-                       END-PERFORM
-                       
-                       *> Copy successor data to current node
-                       MOVE WS-DATA OF TEMP-NODE2 TO WS-DATA OF TEMP-NODE
-                       
-                       *> Delete the successor
-                       CALL "DELETE" USING WS-RIGHT OF TEMP-NODE, WS-DATA OF TEMP-NODE2
+                       MOVE 'X' TO WS-PATH-DIR(WS-PATH-TOP)
+                       MOVE WS-PATH-TOP TO WS-TARGET-IDX
+                       SET VALUE-FOUND TO TRUE
+                       SET SEARCH-DONE TO TRUE
                    END-IF
                END-IF
+           END-IF.
+
+       REMOVE-TARGET-NODE.
+           SET ADDRESS OF TEMP-NODE TO WS-PATH-PTR(WS-TARGET-IDX)
+           IF WS-LEFT OF TEMP-NODE = NULL
+              OR WS-RIGHT OF TEMP-NODE = NULL
+               PERFORM SPLICE-OUT-TARGET
+           ELSE
+               PERFORM REPLACE-WITH-SUCCESSOR
+           END-IF.
+
+       SPLICE-OUT-TARGET.
+           *> Node with 0 or 1 child - splice the child (or NULL)
+           *> straight into the target's slot on the path.
+           IF WS-LEFT OF TEMP-NODE = NULL
+               SET WS-CHILD-PTR TO WS-RIGHT OF TEMP-NODE
+           ELSE
+               SET WS-CHILD-PTR TO WS-LEFT OF TEMP-NODE
            END-IF
-           
-           *> Update height and balance the tree if node was deleted
-           IF NODE-PTR NOT = NULL
-               CALL "UPDATE-HEIGHT" USING NODE-PTR
-               CALL "BALANCE-TREE" USING NODE-PTR
+           SET WS-FREE-PTR TO WS-PATH-PTR(WS-TARGET-IDX)
+           SET WS-PATH-PTR(WS-TARGET-IDX) TO WS-CHILD-PTR
+           FREE WS-FREE-PTR.
+
+       REPLACE-WITH-SUCCESSOR.
+           *> Node with 2 children - walk to the leftmost node of
+           *> its right subtree, extending the same path stack so
+           *> the successor's ancestors rebalance correctly too.
+           MOVE 'R' TO WS-PATH-DIR(WS-TARGET-IDX)
+           SET WS-SUCCESSOR-PTR TO WS-RIGHT OF TEMP-NODE
+           ADD 1 TO WS-PATH-TOP
+           SET WS-PATH-PTR(WS-PATH-TOP) TO WS-SUCCESSOR-PTR
+           SET ADDRESS OF TEMP-NODE2 TO WS-SUCCESSOR-PTR
+           PERFORM DESCEND-TO-SUCCESSOR UNTIL WS-LEFT OF TEMP-NODE2
+               = NULL
+
+           *> TEMP-NODE2 now addresses the inorder successor; copy
+           *> its value into the node being deleted
+           SET ADDRESS OF TEMP-NODE TO WS-PATH-PTR(WS-TARGET-IDX)
+           MOVE WS-DATA OF TEMP-NODE2 TO WS-DATA OF TEMP-NODE
+           MOVE WS-COUNT OF TEMP-NODE2 TO WS-COUNT OF TEMP-NODE
+
+           *> Unlink the successor itself (it has at most a right
+           *> child, so this is the same splice as the 0/1-child
+           *> case above)
+           MOVE WS-PATH-TOP TO WS-TARGET-IDX
+           SET WS-CHILD-PTR TO WS-RIGHT OF TEMP-NODE2
+           SET WS-FREE-PTR TO WS-PATH-PTR(WS-TARGET-IDX)
+           SET WS-PATH-PTR(WS-TARGET-IDX) TO WS-CHILD-PTR
+           FREE WS-FREE-PTR.
+
+       DESCEND-TO-SUCCESSOR.
+           MOVE 'L' TO WS-PATH-DIR(WS-PATH-TOP)
+           SET WS-SUCCESSOR-PTR TO WS-LEFT OF TEMP-NODE2
+           ADD 1 TO WS-PATH-TOP
+           SET WS-PATH-PTR(WS-PATH-TOP) TO WS-SUCCESSOR-PTR
+           SET ADDRESS OF TEMP-NODE2 TO WS-SUCCESSOR-PTR.
+
+       REBALANCE-ANCESTORS.
+           PERFORM REBALANCE-ONE-ANCESTOR
+               VARYING WS-REBAL-IDX FROM WS-PATH-TOP BY -1
+               UNTIL WS-REBAL-IDX < 1.
+
+       REBALANCE-ONE-ANCESTOR.
+           SET WS-CURRENT TO WS-PATH-PTR(WS-REBAL-IDX)
+           IF WS-CURRENT NOT = NULL
+               CALL "UPDATE-HEIGHT" USING WS-CURRENT
+               CALL "BALANCE-TREE" USING WS-CURRENT
+           END-IF
+           IF WS-REBAL-IDX = 1
+               SET NODE-PTR TO WS-CURRENT
+           ELSE
+               SET ADDRESS OF TEMP-NODE
+                   TO WS-PATH-PTR(WS-REBAL-IDX - 1)
+               IF WS-PATH-DIR(WS-REBAL-IDX - 1) = 'L'
+                   SET WS-LEFT OF TEMP-NODE TO WS-CURRENT
+               ELSE
+                   SET WS-RIGHT OF TEMP-NODE TO WS-CURRENT
+               END-IF
            END-IF.
-           EXIT PROGRAM.
+
+       END PROGRAM DELETE.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCH.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-DONE-SW           PIC X(01) VALUE 'N'.
+           88  SEARCH-DONE      VALUE 'Y'.
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
        01  VALUE-TO-SEARCH      PIC 9(04).
        01  FOUND-FLAG           PIC X(01).
-       
+           88  FOUND            VALUE 'Y'.
+           88  NOT-FOUND        VALUE 'N'.
+
        PROCEDURE DIVISION USING NODE-PTR, VALUE-TO-SEARCH, FOUND-FLAG.
+           MOVE 'N' TO WS-DONE-SW
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM SEARCH-STEP UNTIL SEARCH-DONE.
+           EXIT PROGRAM.
+
+       SEARCH-STEP.
+           IF WS-CURRENT = NULL
+               SET SEARCH-DONE TO TRUE
+           ELSE
+               SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+               IF VALUE-TO-SEARCH = WS-DATA OF TEMP-NODE
+                   SET FOUND TO TRUE
+                   SET SEARCH-DONE TO TRUE
+               ELSE
+                   IF VALUE-TO-SEARCH < WS-DATA OF TEMP-NODE
+                       SET WS-CURRENT TO WS-LEFT OF TEMP-NODE
+                   ELSE
+                       SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM SEARCH.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-HEIGHT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+       01  RETURN-HEIGHT        PIC 9(02).
+
+       PROCEDURE DIVISION USING NODE-PTR, RETURN-HEIGHT.
+           IF NODE-PTR = NULL
+               MOVE 0 TO RETURN-HEIGHT
+           ELSE
+               SET ADDRESS OF TEMP-NODE TO NODE-PTR
+               MOVE WS-HEIGHT OF TEMP-NODE TO RETURN-HEIGHT
+           END-IF.
+           EXIT PROGRAM.
+
+       END PROGRAM GET-HEIGHT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-HEIGHT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-LEFT-HT           PIC 9(02).
+       01  WS-RIGHT-HT          PIC 9(02).
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
+           IF NODE-PTR NOT = NULL
+               SET ADDRESS OF TEMP-NODE TO NODE-PTR
+               CALL "GET-HEIGHT" USING WS-LEFT OF TEMP-NODE,
+                   WS-LEFT-HT
+               CALL "GET-HEIGHT" USING WS-RIGHT OF TEMP-NODE,
+                   WS-RIGHT-HT
+               IF WS-LEFT-HT > WS-RIGHT-HT
+                   COMPUTE WS-HEIGHT OF TEMP-NODE = WS-LEFT-HT + 1
+               ELSE
+                   COMPUTE WS-HEIGHT OF TEMP-NODE = WS-RIGHT-HT + 1
+               END-IF
+           END-IF.
+           EXIT PROGRAM.
+
+       END PROGRAM UPDATE-HEIGHT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-BALANCE-FACTOR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-LEFT-HT           PIC 9(02).
+       01  WS-RIGHT-HT          PIC 9(02).
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+       01  RETURN-BALANCE       PIC S9(02).
+
+       PROCEDURE DIVISION USING NODE-PTR, RETURN-BALANCE.
+           IF NODE-PTR = NULL
+               MOVE 0 TO RETURN-BALANCE
+           ELSE
+               SET ADDRESS OF TEMP-NODE TO NODE-PTR
+               CALL "GET-HEIGHT" USING WS-LEFT OF TEMP-NODE,
+                   WS-LEFT-HT
+               CALL "GET-HEIGHT" USING WS-RIGHT OF TEMP-NODE,
+                   WS-RIGHT-HT
+               COMPUTE RETURN-BALANCE = WS-LEFT-HT - WS-RIGHT-HT
+           END-IF.
+           EXIT PROGRAM.
+
+       END PROGRAM GET-BALANCE-FACTOR.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTATE-RIGHT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-PIVOT-Y           USAGE POINTER.
+       01  WS-PIVOT-X           USAGE POINTER.
+       01  WS-SUBTREE-T2        USAGE POINTER.
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
+           SET WS-PIVOT-Y TO NODE-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-PIVOT-Y
+           SET WS-PIVOT-X TO WS-LEFT OF TEMP-NODE
+           SET ADDRESS OF TEMP-NODE2 TO WS-PIVOT-X
+           SET WS-SUBTREE-T2 TO WS-RIGHT OF TEMP-NODE2
+
+           SET WS-RIGHT OF TEMP-NODE2 TO WS-PIVOT-Y
+           SET WS-LEFT OF TEMP-NODE TO WS-SUBTREE-T2
+
+           CALL "UPDATE-HEIGHT" USING WS-PIVOT-Y
+           CALL "UPDATE-HEIGHT" USING WS-PIVOT-X
+
+           SET NODE-PTR TO WS-PIVOT-X.
+           EXIT PROGRAM.
+
+       END PROGRAM ROTATE-RIGHT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTATE-LEFT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-PIVOT-Y           USAGE POINTER.
+       01  WS-PIVOT-X           USAGE POINTER.
+       01  WS-SUBTREE-T2        USAGE POINTER.
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
+           SET WS-PIVOT-X TO NODE-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-PIVOT-X
+           SET WS-PIVOT-Y TO WS-RIGHT OF TEMP-NODE
+           SET ADDRESS OF TEMP-NODE2 TO WS-PIVOT-Y
+           SET WS-SUBTREE-T2 TO WS-LEFT OF TEMP-NODE2
+
+           SET WS-LEFT OF TEMP-NODE2 TO WS-PIVOT-X
+           SET WS-RIGHT OF TEMP-NODE TO WS-SUBTREE-T2
+
+           CALL "UPDATE-HEIGHT" USING WS-PIVOT-X
+           CALL "UPDATE-HEIGHT" USING WS-PIVOT-Y
+
+           SET NODE-PTR TO WS-PIVOT-Y.
+           EXIT PROGRAM.
+
+       END PROGRAM ROTATE-LEFT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-TREE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-BALANCE           PIC S9(02).
+       01  WS-CHILD-BALANCE     PIC S9(02).
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
            IF NODE-PTR = NULL
                EXIT PROGRAM
            END-IF
-           
+
+           CALL "GET-BALANCE-FACTOR" USING NODE-PTR, WS-BALANCE
            SET ADDRESS OF TEMP-NODE TO NODE-PTR
-           IF VALUE-TO-SEARCH = WS-DATA OF TEMP-NODE
-               SET FOUND TO TRUE
+
+           IF WS-BALANCE > 1
+               CALL "GET-BALANCE-FACTOR" USING WS-LEFT OF TEMP-NODE,
+                   WS-CHILD-BALANCE
+               IF WS-CHILD-BALANCE < 0
+                   *> Left-Right case
+                   CALL "ROTATE-LEFT" USING WS-LEFT OF TEMP-NODE
+               END-IF
+               *> Left-Left case
+               CALL "ROTATE-RIGHT" USING NODE-PTR
            ELSE
-               IF VALUE-TO-SEARCH < WS-DATA OF TEMP-NODE
-                   CALL "SEARCH" USING WS-LEFT OF TEMP-NODE, VALUE-TO-SEARCH, FOUND-FLAG
-               ELSE
-                   CALL "SEARCH" USING WS-RIGHT OF TEMP-NODE, VALUE-TO-SEARCH, FOUND-FLAG
+               IF WS-BALANCE < -1
+                   CALL "GET-BALANCE-FACTOR" USING
+                       WS-RIGHT OF TEMP-NODE, WS-CHILD-BALANCE
+                   IF WS-CHILD-BALANCE > 0
+                       *> Right-Left case
+                       CALL "ROTATE-RIGHT" USING WS-RIGHT OF TEMP-NODE
+                   END-IF
+                   *> Right-Right case
+                   CALL "ROTATE-LEFT" USING NODE-PTR
                END-IF
            END-IF.
            EXIT PROGRAM.
 
-       *> (Include here the UPDATE-HEIGHT, GET-HEIGHT, BALANCE-TREE, 
-       *> ROTATE-RIGHT, ROTATE-LEFT procedures from the previous example)
-       *> They are exactly the same as in the previous code
+       END PROGRAM BALANCE-TREE.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INORDER.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
-       
+
        PROCEDURE DIVISION USING NODE-PTR.
-           IF NODE-PTR NOT = NULL
-               SET ADDRESS OF TEMP-NODE TO NODE-PTR
-               CALL "INORDER" USING WS-LEFT OF TEMP-NODE
+           MOVE 0 TO WS-STACK-TOP
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM INORDER-STEP
+               UNTIL WS-CURRENT = NULL AND WS-STACK-TOP = 0.
+           EXIT PROGRAM.
+
+       INORDER-STEP.
+           PERFORM PUSH-LEFT-CHAIN UNTIL WS-CURRENT = NULL
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           DISPLAY WS-DATA OF TEMP-NODE
+           SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE.
+
+       PUSH-LEFT-CHAIN.
+           SET WS-PUSH-PTR TO WS-CURRENT
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           SET WS-CURRENT TO WS-LEFT OF TEMP-NODE.
+
+       END PROGRAM INORDER.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGE-SEARCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+       01  LOW-BOUND            PIC 9(04).
+       01  HIGH-BOUND           PIC 9(04).
+
+       PROCEDURE DIVISION USING NODE-PTR, LOW-BOUND, HIGH-BOUND.
+           MOVE 0 TO WS-STACK-TOP
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM RANGE-SEARCH-STEP
+               UNTIL WS-CURRENT = NULL AND WS-STACK-TOP = 0.
+           EXIT PROGRAM.
+
+       RANGE-SEARCH-STEP.
+           PERFORM PUSH-LEFT-CHAIN-PRUNED UNTIL WS-CURRENT = NULL
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           IF WS-DATA OF TEMP-NODE >= LOW-BOUND
+               AND WS-DATA OF TEMP-NODE <= HIGH-BOUND
                DISPLAY WS-DATA OF TEMP-NODE
-               CALL "INORDER" USING WS-RIGHT OF TEMP-NODE
+           END-IF
+           IF WS-DATA OF TEMP-NODE <= HIGH-BOUND
+               SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE
+           ELSE
+               SET WS-CURRENT TO NULL
            END-IF.
+
+       PUSH-LEFT-CHAIN-PRUNED.
+           SET WS-PUSH-PTR TO WS-CURRENT
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           IF WS-DATA OF TEMP-NODE >= LOW-BOUND
+               SET WS-CURRENT TO WS-LEFT OF TEMP-NODE
+           ELSE
+               SET WS-CURRENT TO NULL
+           END-IF.
+
+       END PROGRAM RANGE-SEARCH.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-REPORT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
+       01  WS-NODE-BALANCE      PIC S9(02).
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
+           DISPLAY "  DATA   HEIGHT  BALANCE"
+           MOVE 0 TO WS-STACK-TOP
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM BALANCE-REPORT-STEP
+               UNTIL WS-CURRENT = NULL AND WS-STACK-TOP = 0.
            EXIT PROGRAM.
 
+       BALANCE-REPORT-STEP.
+           PERFORM PUSH-LEFT-CHAIN UNTIL WS-CURRENT = NULL
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           CALL "GET-BALANCE-FACTOR" USING WS-CURRENT, WS-NODE-BALANCE
+           DISPLAY "  " WS-DATA OF TEMP-NODE "  "
+               WS-HEIGHT OF TEMP-NODE "      " WS-NODE-BALANCE
+           SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE.
+
+       PUSH-LEFT-CHAIN.
+           SET WS-PUSH-PTR TO WS-CURRENT
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           SET WS-CURRENT TO WS-LEFT OF TEMP-NODE.
+
+       END PROGRAM BALANCE-REPORT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOP-REPEATED.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
+       01  WS-TOP-DATA          PIC 9(04) OCCURS 5 TIMES VALUE 0.
+       01  WS-TOP-COUNT         PIC 9(04) OCCURS 5 TIMES VALUE 0.
+       01  WS-TOP-IDX           PIC 9(02).
+       01  WS-INSERT-IDX        PIC 9(02).
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING NODE-PTR.
+           DISPLAY "Top repeated values:"
+           MOVE 0 TO WS-STACK-TOP
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM TOP-REPEATED-STEP
+               UNTIL WS-CURRENT = NULL AND WS-STACK-TOP = 0
+           PERFORM DISPLAY-TOP-ENTRY
+               VARYING WS-TOP-IDX FROM 1 BY 1 UNTIL WS-TOP-IDX > 5.
+           EXIT PROGRAM.
+
+       TOP-REPEATED-STEP.
+           PERFORM PUSH-LEFT-CHAIN UNTIL WS-CURRENT = NULL
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           PERFORM CONSIDER-FOR-TOP
+           SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE.
+
+       PUSH-LEFT-CHAIN.
+           SET WS-PUSH-PTR TO WS-CURRENT
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           SET WS-CURRENT TO WS-LEFT OF TEMP-NODE.
+
+       CONSIDER-FOR-TOP.
+           IF WS-COUNT OF TEMP-NODE > WS-TOP-COUNT(5)
+               MOVE 5 TO WS-INSERT-IDX
+               PERFORM SHIFT-TOP-DOWN
+                   UNTIL WS-INSERT-IDX = 1
+                       OR WS-TOP-COUNT(WS-INSERT-IDX - 1)
+                           >= WS-COUNT OF TEMP-NODE
+               MOVE WS-DATA OF TEMP-NODE TO WS-TOP-DATA(WS-INSERT-IDX)
+               MOVE WS-COUNT OF TEMP-NODE
+                   TO WS-TOP-COUNT(WS-INSERT-IDX)
+           END-IF.
+
+       SHIFT-TOP-DOWN.
+           MOVE WS-TOP-DATA(WS-INSERT-IDX - 1)
+               TO WS-TOP-DATA(WS-INSERT-IDX)
+           MOVE WS-TOP-COUNT(WS-INSERT-IDX - 1)
+               TO WS-TOP-COUNT(WS-INSERT-IDX)
+           SUBTRACT 1 FROM WS-INSERT-IDX.
+
+       DISPLAY-TOP-ENTRY.
+           IF WS-TOP-COUNT(WS-TOP-IDX) > 0
+               DISPLAY "  " WS-TOP-IDX ". Value "
+                   WS-TOP-DATA(WS-TOP-IDX) " - "
+                   WS-TOP-COUNT(WS-TOP-IDX) " occurrence(s)"
+           END-IF.
+
+       END PROGRAM TOP-REPEATED.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PREORDER.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
-       
+
        PROCEDURE DIVISION USING NODE-PTR.
+           MOVE 0 TO WS-STACK-TOP
            IF NODE-PTR NOT = NULL
-               SET ADDRESS OF TEMP-NODE TO NODE-PTR
-               DISPLAY WS-DATA OF TEMP-NODE
-               CALL "PREORDER" USING WS-LEFT OF TEMP-NODE
-               CALL "PREORDER" USING WS-RIGHT OF TEMP-NODE
+               SET WS-PUSH-PTR TO NODE-PTR
+               PERFORM PUSH-NODE
+               PERFORM PROCESS-STACK UNTIL WS-STACK-TOP = 0
            END-IF.
            EXIT PROGRAM.
 
+       PUSH-NODE.
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR.
+
+       PROCESS-STACK.
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           DISPLAY WS-DATA OF TEMP-NODE
+           IF WS-RIGHT OF TEMP-NODE NOT = NULL
+               SET WS-PUSH-PTR TO WS-RIGHT OF TEMP-NODE
+               PERFORM PUSH-NODE
+           END-IF
+           IF WS-LEFT OF TEMP-NODE NOT = NULL
+               SET WS-PUSH-PTR TO WS-LEFT OF TEMP-NODE
+               PERFORM PUSH-NODE
+           END-IF.
+
+       END PROGRAM PREORDER.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POSTORDER.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK1            USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK1-TOP        PIC 9(02) VALUE 0.
+       01  WS-STACK2            USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK2-TOP        PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
        LINKAGE SECTION.
        01  NODE-PTR             USAGE POINTER.
-       
+
        PROCEDURE DIVISION USING NODE-PTR.
+           MOVE 0 TO WS-STACK1-TOP
+           MOVE 0 TO WS-STACK2-TOP
            IF NODE-PTR NOT = NULL
-               SET ADDRESS OF TEMP-NODE TO NODE-PTR
-               CALL "POSTORDER" USING WS-LEFT OF TEMP-NODE
-               CALL "POSTORDER" USING WS-RIGHT OF TEMP-NODE
-               DISPLAY WS-DATA OF TEMP-NODE
+               SET WS-PUSH-PTR TO NODE-PTR
+               PERFORM PUSH-STACK1
+               PERFORM BUILD-VISIT-ORDER UNTIL WS-STACK1-TOP = 0
+               PERFORM DISPLAY-STACK2 UNTIL WS-STACK2-TOP = 0
+           END-IF.
+           EXIT PROGRAM.
+
+       PUSH-STACK1.
+           ADD 1 TO WS-STACK1-TOP
+           SET WS-STACK1(WS-STACK1-TOP) TO WS-PUSH-PTR.
+
+       PUSH-STACK2.
+           ADD 1 TO WS-STACK2-TOP
+           SET WS-STACK2(WS-STACK2-TOP) TO WS-PUSH-PTR.
+
+       BUILD-VISIT-ORDER.
+           SET WS-CURRENT TO WS-STACK1(WS-STACK1-TOP)
+           SUBTRACT 1 FROM WS-STACK1-TOP
+           SET WS-PUSH-PTR TO WS-CURRENT
+           PERFORM PUSH-STACK2
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           IF WS-LEFT OF TEMP-NODE NOT = NULL
+               SET WS-PUSH-PTR TO WS-LEFT OF TEMP-NODE
+               PERFORM PUSH-STACK1
+           END-IF
+           IF WS-RIGHT OF TEMP-NODE NOT = NULL
+               SET WS-PUSH-PTR TO WS-RIGHT OF TEMP-NODE
+               PERFORM PUSH-STACK1
            END-IF.
-           EXIT PROGRAM.
\ No newline at end of file
+
+       DISPLAY-STACK2.
+           SET WS-CURRENT TO WS-STACK2(WS-STACK2-TOP)
+           SUBTRACT 1 FROM WS-STACK2-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           DISPLAY WS-DATA OF TEMP-NODE.
+
+       END PROGRAM POSTORDER.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TREE-SIZE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AVLNODE.
+       01  WS-STACK             USAGE POINTER OCCURS 50 TIMES.
+       01  WS-STACK-TOP         PIC 9(02) VALUE 0.
+       01  WS-CURRENT           USAGE POINTER.
+       01  WS-PUSH-PTR          USAGE POINTER.
+       LINKAGE SECTION.
+       01  NODE-PTR             USAGE POINTER.
+       01  NODE-COUNT           PIC 9(04).
+
+       PROCEDURE DIVISION USING NODE-PTR, NODE-COUNT.
+           MOVE 0 TO NODE-COUNT
+           MOVE 0 TO WS-STACK-TOP
+           SET WS-CURRENT TO NODE-PTR
+           PERFORM TREE-SIZE-STEP
+               UNTIL WS-CURRENT = NULL AND WS-STACK-TOP = 0.
+           EXIT PROGRAM.
+
+       TREE-SIZE-STEP.
+           PERFORM PUSH-LEFT-CHAIN UNTIL WS-CURRENT = NULL
+           SET WS-CURRENT TO WS-STACK(WS-STACK-TOP)
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           ADD 1 TO NODE-COUNT
+           SET WS-CURRENT TO WS-RIGHT OF TEMP-NODE.
+
+       PUSH-LEFT-CHAIN.
+           SET WS-PUSH-PTR TO WS-CURRENT
+           ADD 1 TO WS-STACK-TOP
+           SET WS-STACK(WS-STACK-TOP) TO WS-PUSH-PTR
+           SET ADDRESS OF TEMP-NODE TO WS-CURRENT
+           SET WS-CURRENT TO WS-LEFT OF TEMP-NODE.
+
+       END PROGRAM TREE-SIZE.
