@@ -1,32 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PILHA-EXEMPLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PILHA-CKPT-FILE ASSIGN TO "PILHACKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PILHA-CKPT-STATUS.
+           SELECT PILHA-TXN-FILE ASSIGN TO "PILHATXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PILHA-TXN-STATUS.
+           SELECT OPS-REPT-FILE ASSIGN TO "OPSREPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPS-REPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PILHA-CKPT-FILE.
+       01  PILHA-CKPT-REC.
+           05  CKPT-ITENS OCCURS 10 TIMES PIC X(20).
+           05  CKPT-TOPO   PIC 9(2).
+
+       FD  PILHA-TXN-FILE.
+       01  PILHA-TXN-REC.
+           05  TXN-CODE    PIC X(01).
+           05  TXN-ITEM    PIC X(20).
+
+       FD  OPS-REPT-FILE.
+       COPY OPSREPT.
+
        WORKING-STORAGE SECTION.
        01  PILHA.
            05  PILHA-ITENS OCCURS 10 TIMES PIC X(20).
            05  PILHA-TOPO   PIC 9(2) VALUE 0.
-       
+
+       01  IN-ITEM              PIC X(20).
+       01  PILHA-CKPT-STATUS    PIC X(02).
+       01  PILHA-TXN-STATUS     PIC X(02).
+       01  OPS-REPT-STATUS      PIC X(02).
+
+       01  WS-TOTAL-PUSHES      PIC 9(04) VALUE 0.
+       01  WS-TOTAL-POPS        PIC 9(04) VALUE 0.
+       01  WS-TOTAL-UNDERFLOW   PIC 9(04) VALUE 0.
+       01  WS-TOTAL-OVERFLOW    PIC 9(04) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM PUSH "Primeiro"
-           PERFORM PUSH "Segundo"
-           PERFORM PUSH "Terceiro"
-           
-           PERFORM POP
-           PERFORM POP
-           PERFORM POP
-           
-           STOP RUN.
-       
+           PERFORM CARREGAR-CHECKPOINT
+
+           PERFORM PROCESSAR-TRANSACOES
+
+           PERFORM POP UNTIL PILHA-TOPO = 0
+
+           PERFORM EXIBIR-TOTAIS-AUDITORIA
+           PERFORM GRAVAR-RELATORIO-CONSOLIDADO
+           PERFORM DEFINIR-RETURN-CODE
+           GOBACK.
+
+       DEFINIR-RETURN-CODE.
+           IF WS-TOTAL-OVERFLOW > 0 OR WS-TOTAL-UNDERFLOW > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
        PUSH.
-           ADD 1 TO PILHA-TOPO
-           MOVE FUNCTION UPPER-CASE(IN-ITEM) TO PILHA-ITENS(PILHA-TOPO)
-           DISPLAY "Item empilhado: " PILHA-ITENS(PILHA-TOPO).
-       
+           IF PILHA-TOPO = 10
+               DISPLAY "Pilha cheia!"
+               ADD 1 TO WS-TOTAL-OVERFLOW
+           ELSE
+               ADD 1 TO PILHA-TOPO
+               MOVE FUNCTION UPPER-CASE(IN-ITEM)
+                   TO PILHA-ITENS(PILHA-TOPO)
+               DISPLAY "Item empilhado: " PILHA-ITENS(PILHA-TOPO)
+               ADD 1 TO WS-TOTAL-PUSHES
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
        POP.
            IF PILHA-TOPO = 0
                DISPLAY "Pilha vazia!"
+               ADD 1 TO WS-TOTAL-UNDERFLOW
            ELSE
                DISPLAY "Item desempilhado: " PILHA-ITENS(PILHA-TOPO)
                SUBTRACT 1 FROM PILHA-TOPO
-           END-IF.
\ No newline at end of file
+               ADD 1 TO WS-TOTAL-POPS
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
+       PROCESSAR-TRANSACOES.
+           OPEN INPUT PILHA-TXN-FILE
+           IF PILHA-TXN-STATUS = "00"
+               DISPLAY "Arquivo de transacoes encontrado - "
+                   "processando PILHATXN"
+               PERFORM LER-E-PROCESSAR-TRANSACAO
+                   UNTIL PILHA-TXN-STATUS NOT = "00"
+               CLOSE PILHA-TXN-FILE
+           ELSE
+               DISPLAY "Nenhum arquivo de transacoes encontrado - "
+                   "usando carga padrao"
+               MOVE "Primeiro" TO IN-ITEM
+               PERFORM PUSH
+               MOVE "Segundo" TO IN-ITEM
+               PERFORM PUSH
+               MOVE "Terceiro" TO IN-ITEM
+               PERFORM PUSH
+           END-IF.
+
+       LER-E-PROCESSAR-TRANSACAO.
+           READ PILHA-TXN-FILE
+               NOT AT END
+                   EVALUATE TXN-CODE
+                       WHEN "E"
+                           MOVE TXN-ITEM TO IN-ITEM
+                           PERFORM PUSH
+                       WHEN "D"
+                           PERFORM POP
+                       WHEN OTHER
+                           DISPLAY "Invalid transaction code: "
+                               TXN-CODE
+                   END-EVALUATE
+           END-READ.
+
+       EXIBIR-TOTAIS-AUDITORIA.
+           DISPLAY "===== Resumo de auditoria da pilha =====".
+           DISPLAY "Total de PUSH executados......: " WS-TOTAL-PUSHES.
+           DISPLAY "Total de POP executados.......: " WS-TOTAL-POPS.
+           DISPLAY "Total de tentativas underflow..: "
+               WS-TOTAL-UNDERFLOW.
+           DISPLAY "Total de tentativas overflow...: "
+               WS-TOTAL-OVERFLOW.
+           DISPLAY "Itens restantes no topo (PILHA-TOPO): "
+               PILHA-TOPO.
+           DISPLAY "=========================================".
+
+       CARREGAR-CHECKPOINT.
+           OPEN INPUT PILHA-CKPT-FILE
+           IF PILHA-CKPT-STATUS = "00"
+               READ PILHA-CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-ITENS(1) TO PILHA-ITENS(1)
+                       MOVE CKPT-ITENS(2) TO PILHA-ITENS(2)
+                       MOVE CKPT-ITENS(3) TO PILHA-ITENS(3)
+                       MOVE CKPT-ITENS(4) TO PILHA-ITENS(4)
+                       MOVE CKPT-ITENS(5) TO PILHA-ITENS(5)
+                       MOVE CKPT-ITENS(6) TO PILHA-ITENS(6)
+                       MOVE CKPT-ITENS(7) TO PILHA-ITENS(7)
+                       MOVE CKPT-ITENS(8) TO PILHA-ITENS(8)
+                       MOVE CKPT-ITENS(9) TO PILHA-ITENS(9)
+                       MOVE CKPT-ITENS(10) TO PILHA-ITENS(10)
+                       MOVE CKPT-TOPO TO PILHA-TOPO
+                       DISPLAY "Checkpoint encontrado - pilha "
+                           "restaurada ate o topo " PILHA-TOPO
+               END-READ
+               CLOSE PILHA-CKPT-FILE
+           ELSE
+               DISPLAY "Nenhum checkpoint encontrado - "
+                   "iniciando pilha vazia"
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE PILHA-ITENS(1) TO CKPT-ITENS(1)
+           MOVE PILHA-ITENS(2) TO CKPT-ITENS(2)
+           MOVE PILHA-ITENS(3) TO CKPT-ITENS(3)
+           MOVE PILHA-ITENS(4) TO CKPT-ITENS(4)
+           MOVE PILHA-ITENS(5) TO CKPT-ITENS(5)
+           MOVE PILHA-ITENS(6) TO CKPT-ITENS(6)
+           MOVE PILHA-ITENS(7) TO CKPT-ITENS(7)
+           MOVE PILHA-ITENS(8) TO CKPT-ITENS(8)
+           MOVE PILHA-ITENS(9) TO CKPT-ITENS(9)
+           MOVE PILHA-ITENS(10) TO CKPT-ITENS(10)
+           MOVE PILHA-TOPO TO CKPT-TOPO
+           OPEN OUTPUT PILHA-CKPT-FILE
+           WRITE PILHA-CKPT-REC
+           CLOSE PILHA-CKPT-FILE.
+
+       GRAVAR-RELATORIO-CONSOLIDADO.
+           OPEN EXTEND OPS-REPT-FILE
+           IF OPS-REPT-STATUS NOT = "00"
+               OPEN OUTPUT OPS-REPT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO OPS-DATA
+           MOVE "PILHA" TO OPS-ESTRUTURA
+           MOVE WS-TOTAL-PUSHES TO OPS-PROCESSADOS
+           MOVE WS-TOTAL-OVERFLOW TO OPS-REJEITADOS
+           MOVE PILHA-TOPO TO OPS-RESTANTES
+           MOVE SPACES TO OPS-OBSERVACAO
+           STRING "UNDERFLOW=" DELIMITED BY SIZE
+               WS-TOTAL-UNDERFLOW DELIMITED BY SIZE
+               INTO OPS-OBSERVACAO
+           WRITE OPS-REPT-REC
+           CLOSE OPS-REPT-FILE.
