@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE-CONTROLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-REPT-FILE ASSIGN TO "OPSREPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPS-REPT-STATUS.
+           SELECT AVL-TXN-FILE ASSIGN TO "AVLTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AVL-TXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-REPT-FILE.
+       COPY OPSREPT.
+
+       FD  AVL-TXN-FILE.
+       01  AVL-TXN-REC.
+           05  TXN-CODE             PIC X(01).
+           05  TXN-VALUE            PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01  OPS-REPT-STATUS      PIC X(02).
+       01  AVL-TXN-STATUS       PIC X(02).
+       01  WS-ETAPA-STATUS      PIC 9(02) VALUE 0.
+       01  WS-LOTE-STATUS       PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOTE.
+           MOVE 0 TO WS-LOTE-STATUS
+           DISPLAY "===== Lote de controle - inicio ====="
+
+           PERFORM INICIALIZAR-RELATORIO-CONSOLIDADO
+
+           DISPLAY "Etapa 1 de 4: PILHA-EXEMPLO"
+           CALL "PILHA-EXEMPLO"
+           PERFORM VERIFICAR-STATUS-ETAPA
+
+           DISPLAY "Etapa 2 de 4: FILA-EXEMPLO"
+           CALL "FILA-EXEMPLO"
+           PERFORM VERIFICAR-STATUS-ETAPA
+
+           DISPLAY "Etapa 3 de 4: DEQUE-EXEMPLO"
+           CALL "DEQUE-EXEMPLO"
+           PERFORM VERIFICAR-STATUS-ETAPA
+
+           DISPLAY "Etapa 4 de 4: AVL-TREE-COMPLETE"
+           PERFORM PRIMAR-ARQUIVO-TRANSACAO-AVL
+           CALL "AVL-TREE-COMPLETE"
+           PERFORM VERIFICAR-STATUS-ETAPA
+
+           MOVE WS-LOTE-STATUS TO RETURN-CODE
+           DISPLAY "===== Lote de controle - fim ====="
+           DISPLAY "Return code final do lote..: " RETURN-CODE
+           DISPLAY "Relatorio consolidado de operacoes gravado em "
+               "OPSREPT"
+           GOBACK.
+
+       VERIFICAR-STATUS-ETAPA.
+           MOVE RETURN-CODE TO WS-ETAPA-STATUS
+           IF WS-ETAPA-STATUS NOT = 0
+               DISPLAY "ALERTA: etapa terminou com return code "
+                   WS-ETAPA-STATUS
+           END-IF
+           IF WS-ETAPA-STATUS > WS-LOTE-STATUS
+               MOVE WS-ETAPA-STATUS TO WS-LOTE-STATUS
+           END-IF.
+
+       INICIALIZAR-RELATORIO-CONSOLIDADO.
+           OPEN OUTPUT OPS-REPT-FILE
+           CLOSE OPS-REPT-FILE.
+
+       PRIMAR-ARQUIVO-TRANSACAO-AVL.
+           OPEN EXTEND AVL-TXN-FILE
+           IF AVL-TXN-STATUS NOT = "00"
+               OPEN OUTPUT AVL-TXN-FILE
+           END-IF
+           CLOSE AVL-TXN-FILE.
